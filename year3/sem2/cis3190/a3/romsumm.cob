@@ -0,0 +1,127 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. ROMSUMM.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+	SELECT AUDIT-FILE ASSIGN TO "AUDITLOG"
+		ORGANIZATION IS LINE SEQUENTIAL
+		FILE STATUS IS AUDIT-STATUS.
+	SELECT STANDARD-OUTPUT ASSIGN TO "ROMSRPT"
+		ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD AUDIT-FILE.
+	01 AUDIT-RECORD.
+		02 AUDIT-OPID    PICTURE X(08).
+		02 FILLER        PICTURE X(01).
+		02 AUDIT-DATE    PICTURE 9(06).
+		02 FILLER        PICTURE X(01).
+		02 AUDIT-TIME    PICTURE 9(08).
+		02 FILLER        PICTURE X(01).
+		02 AUDIT-COUNT   PICTURE 9(04).
+		02 FILLER        PICTURE X(01).
+		02 AUDIT-REJECTS PICTURE 9(04).
+FD STANDARD-OUTPUT.
+	01 STDOUT-RECORD PICTURE X(80).
+WORKING-STORAGE SECTION.
+77	AUDIT-STATUS PICTURE X(02).
+77	AUDIT-OPEN-SW PICTURE X VALUE 'N'.
+	88 AUDIT-FILE-OPEN VALUE 'Y'.
+77	TARGET-YEAR  PICTURE X(02) VALUE SPACES.
+77	REC-YEAR     PICTURE X(02).
+77	REC-MONTH    PICTURE X(02).
+77	REC-MONTH-N  PICTURE 9(02).
+77	GRAND-COUNT   PICTURE S9(6) USAGE IS COMPUTATIONAL VALUE 0.
+77	GRAND-REJECTS PICTURE S9(6) USAGE IS COMPUTATIONAL VALUE 0.
+77	MONTH-IDX     PICTURE S99 USAGE IS COMPUTATIONAL.
+01	MONTH-TABLE.
+	02 MONTH-ENTRY OCCURS 12 TIMES.
+		03 MONTH-COUNT   PICTURE S9(6) USAGE IS COMPUTATIONAL VALUE 0.
+		03 MONTH-REJECTS PICTURE S9(6) USAGE IS COMPUTATIONAL VALUE 0.
+01	MONTH-NAME-TABLE VALUE
+	'JANFEBMARAPRMAYJUNJULAUGSEPOCTNOVDEC'.
+	02 MONTH-NAME-ENTRY PICTURE X(3) OCCURS 12 TIMES.
+01	TITLE-LINE.
+	02 FILLER PICTURE X(9)  VALUE SPACES.
+	02 FILLER PICTURE X(41) VALUE
+		'ROMAN NUMERAL CONVERSIONS - YEAR SUMMARY'.
+01	UNDERLINE-1.
+	02 FILLER PICTURE X(80) VALUE
+		' -------------------------------------------------------------------------'.
+01	COL-HEADS.
+	02 FILLER PICTURE X(1) VALUE SPACE.
+	02 FILLER PICTURE X(5) VALUE 'MONTH'.
+	02 FILLER PICTURE X(4) VALUE SPACES.
+	02 FILLER PICTURE X(18) VALUE 'NUMERALS PROCESSED'.
+	02 FILLER PICTURE X(4) VALUE SPACES.
+	02 FILLER PICTURE X(8) VALUE 'REJECTED'.
+01	UNDERLINE-2.
+	02 FILLER PICTURE X(80) VALUE
+		' -------------------------------------------------------------------------'.
+01	MONTH-LINE.
+	02 FILLER PICTURE X(1) VALUE SPACE.
+	02 OUT-MONTH-NAME PICTURE X(3).
+	02 FILLER PICTURE X(6) VALUE SPACES.
+	02 OUT-MONTH-COUNT PICTURE Z(9).
+	02 FILLER PICTURE X(9) VALUE SPACES.
+	02 OUT-MONTH-REJECTS PICTURE Z(9).
+01	TRAILER-LINE.
+	02 FILLER PICTURE X(1)  VALUE SPACE.
+	02 FILLER PICTURE X(10) VALUE 'YEAR TOTAL'.
+	02 FILLER PICTURE X(3)  VALUE SPACES.
+	02 TRAILER-COUNT PICTURE Z(9).
+	02 FILLER PICTURE X(9)  VALUE SPACES.
+	02 TRAILER-REJECTS PICTURE Z(9).
+
+PROCEDURE DIVISION.
+*> the target year is a 2-digit PARM (matching AUDIT-DATE's YYMMDD
+*> layout) - COMMAND-LINE, so a JCL PARM= or a terminal invocation can
+*> select it; a blank PARM summarizes every year found in AUDITLOG.
+	ACCEPT TARGET-YEAR FROM COMMAND-LINE.
+*> AUDITLOG (req 015) may not exist yet on a shop's very first night -
+*> tolerate that the same way the ROMANNUMERALS drivers tolerate a
+*> missing EXPTOTAL (req 016), and print an all-zero report instead of
+*> abending.
+	OPEN INPUT AUDIT-FILE.
+	IF AUDIT-STATUS IS EQUAL TO '00'
+		SET AUDIT-FILE-OPEN TO TRUE
+	ELSE
+		MOVE 'N' TO AUDIT-OPEN-SW
+	END-IF.
+	OPEN OUTPUT STANDARD-OUTPUT.
+	WRITE STDOUT-RECORD FROM TITLE-LINE AFTER ADVANCING 0 LINES.
+	WRITE STDOUT-RECORD FROM UNDERLINE-1 AFTER ADVANCING 1 LINE.
+	WRITE STDOUT-RECORD FROM COL-HEADS AFTER ADVANCING 1 LINE.
+	WRITE STDOUT-RECORD FROM UNDERLINE-2 AFTER ADVANCING 1 LINE.
+	IF NOT AUDIT-FILE-OPEN
+		GO TO RB1.
+RL1.	READ AUDIT-FILE AT END GO TO RB1.
+	MOVE AUDIT-DATE (1:2) TO REC-YEAR.
+	MOVE AUDIT-DATE (3:2) TO REC-MONTH.
+	IF TARGET-YEAR IS NOT EQUAL TO SPACES
+			AND TARGET-YEAR IS NOT EQUAL TO REC-YEAR
+		GO TO RL1.
+	MOVE REC-MONTH TO REC-MONTH-N.
+	IF REC-MONTH-N IS LESS THAN 1 OR REC-MONTH-N IS GREATER THAN 12
+		GO TO RL1.
+	ADD AUDIT-COUNT TO MONTH-COUNT (REC-MONTH-N).
+	ADD AUDIT-REJECTS TO MONTH-REJECTS (REC-MONTH-N).
+	ADD AUDIT-COUNT TO GRAND-COUNT.
+	ADD AUDIT-REJECTS TO GRAND-REJECTS.
+	GO TO RL1.
+RB1.	PERFORM RB2
+		VARYING MONTH-IDX FROM 1 BY 1
+		UNTIL MONTH-IDX IS GREATER THAN 12.
+	MOVE GRAND-COUNT TO TRAILER-COUNT.
+	MOVE GRAND-REJECTS TO TRAILER-REJECTS.
+	WRITE STDOUT-RECORD FROM TRAILER-LINE AFTER ADVANCING 2 LINES.
+	IF AUDIT-FILE-OPEN
+		CLOSE AUDIT-FILE
+	END-IF.
+	CLOSE STANDARD-OUTPUT.
+	STOP RUN.
+RB2.	MOVE MONTH-NAME-ENTRY (MONTH-IDX) TO OUT-MONTH-NAME.
+	MOVE MONTH-COUNT (MONTH-IDX) TO OUT-MONTH-COUNT.
+	MOVE MONTH-REJECTS (MONTH-IDX) TO OUT-MONTH-REJECTS.
+	WRITE STDOUT-RECORD FROM MONTH-LINE AFTER ADVANCING 1 LINE.
