@@ -0,0 +1,6 @@
+*> Shared Roman-numeral working area, INCLUDEd by conv, dconv, and
+*> both ROMANNUMERALS drivers, so the maximum-numeral-length ceiling
+*> only has to be changed in this one place.
+78 ARRAY-CHAR-LIMIT value 60.
+01 ARRAY-AREA.
+	02 ARRAY-CHAR pic X(1) occurs ARRAY-CHAR-LIMIT times.
