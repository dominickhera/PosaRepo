@@ -0,0 +1,57 @@
+//ROMANRPT JOB (ACCTNO),'ROMAN NUMERAL RPT',CLASS=A,MSGCLASS=X,
+//         MSGLEVEL=(1,1),NOTIFY=&SYSUID,REGION=0M
+//*--------------------------------------------------------------*
+//* NIGHTLY ROMAN NUMERAL LEDGER REPORT.                          *
+//* RUNS ROMANNUMERALS AGAINST THE DAY'S LEDGER EXTRACT AND FILES *
+//* A NEW GENERATION OF THE DATED REPORT GDG. REJECTED LEDGER     *
+//* ENTRIES ARE APPENDED TO ONE GROWING REJECTS DATASET SO THE    *
+//* MORNING RECONCILIATION RUN (ROMANREC) CAN REVIEW EVERY REJECT *
+//* IN ONE PLACE INSTEAD OF CHASING FOURTEEN ROLLING GENERATIONS. *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=ROMANNUM
+//*        LOAD MODULE ROMANNUM IS PROGRAM-ID ROMANNUMERALS, LINK-
+//*        EDITED UNDER AN 8-CHAR ALIAS FOR THE LOADLIB DIRECTORY.
+//STEPLIB  DD DSN=PROD.ROMAN.LOADLIB,DISP=SHR
+//NUMFILE  DD DSN=PROD.ROMAN.LEDGER.DAILY,DISP=SHR
+//*--------------------------------------------------------------*
+//* REJFILE IS ONE GROWING TRAIL ACROSS EVERY NIGHT'S RUN, NOT A  *
+//* DATED GENERATION - CONV'S INIT-REJECT-SEQ PARAGRAPH OPENS IT  *
+//* INPUT FIRST TO PICK UP THE HIGHEST SEQUENCE NUMBER ALREADY ON *
+//* FILE, THEN APPENDS (OPEN EXTEND), SO THIS DD MUST STAY ON THE *
+//* SAME CATALOGED DATASET RUN AFTER RUN THE SAME WAY AUDITLOG    *
+//* DOES BELOW - A DATED GENERATION WOULD START EACH NIGHT EMPTY  *
+//* AND DEFEAT BOTH THAT SEQUENCE CONTINUATION AND THE "REVIEW    *
+//* EVERYTHING THAT FAILED IN ONE PLACE" REASON REJFILE EXISTS.   *
+//*--------------------------------------------------------------*
+//REJFILE  DD DSN=PROD.ROMAN.REJECTS,DISP=(MOD,CATLG,CATLG),
+//         SPACE=(TRK,(5,5),RLSE),
+//         DCB=(RECFM=FB,LRECL=100,BLKSIZE=0)
+//RPTFILE  DD DSN=PROD.ROMAN.RPT.G(+1),
+//         DISP=(NEW,CATLG,DELETE),
+//         SPACE=(TRK,(10,10),RLSE),
+//         DCB=(RECFM=FBA,LRECL=81,BLKSIZE=0)
+//*--------------------------------------------------------------*
+//* AUDITLOG IS ONE GROWING TRAIL ACROSS EVERY NIGHT'S RUN, NOT A *
+//* DATED GENERATION - THE PROGRAM OPENS IT EXTEND AND APPENDS ONE*
+//* RECORD PER RUN, SO THIS DD STAYS ON THE SAME CATALOGED DATASET*
+//* RUN AFTER RUN. DISP=MOD APPENDS WHEN IT EXISTS AND CATALOGS IT*
+//* ON THE FIRST NIGHT IT DOESN'T.                                 *
+//*--------------------------------------------------------------*
+//AUDITLOG DD DSN=PROD.ROMAN.AUDITLOG,DISP=(MOD,CATLG,CATLG),
+//         SPACE=(TRK,(5,5),RLSE),
+//         DCB=(RECFM=FB,LRECL=34,BLKSIZE=0)
+//*--------------------------------------------------------------*
+//* EXPTOTAL IS THE INDEPENDENTLY KEYED CONTROL TOTAL FOR THE     *
+//* NIGHT'S LEDGER EXTRACT. IT IS OPTIONAL - ON A NIGHT WHEN DATA *
+//* ENTRY HASN'T KEYED ONE YET, POINT THIS DD AT DUMMY AND THE RUN*
+//* SKIPS THE RECONCILIATION LINE INSTEAD OF FAILING.             *
+//*--------------------------------------------------------------*
+//EXPTOTAL DD DSN=PROD.ROMAN.EXPTOTAL.DAILY,DISP=SHR
+//SYSUDUMP DD SYSOUT=*
+//*--------------------------------------------------------------*
+//* PROD.ROMAN.RPT IS A GDG BASE DEFINED WITH LIMIT(14) NOSCRATCH *
+//* - FOURTEEN NIGHTS OF HISTORY, OLDEST GENERATION UNCATALOGED   *
+//* (NOT DELETED) AS EACH NEW ONE ROLLS ON, MATCHING THE OTHER    *
+//* NIGHTLY REPORT JOBS IN THIS SHOP. PROD.ROMAN.REJECTS IS A     *
+//* PLAIN CATALOGED DATASET, NOT A GDG - SEE THE REJFILE DD ABOVE.*
+//*--------------------------------------------------------------*
