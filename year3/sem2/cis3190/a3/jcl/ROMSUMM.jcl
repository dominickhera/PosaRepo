@@ -0,0 +1,28 @@
+//ROMSUMM  JOB (ACCTNO),'ROMAN NUMERAL YR RPT',CLASS=A,MSGCLASS=X,
+//         MSGLEVEL=(1,1),NOTIFY=&SYSUID,REGION=0M
+//*--------------------------------------------------------------*
+//* YEAR-END ROMAN NUMERAL CONVERSION SUMMARY.                    *
+//* READS THE FULL AUDITLOG BUILT UP BY ROMANRPT'S NIGHTLY RUNS   *
+//* AND FILES A NEW GENERATION OF THE DATED SUMMARY REPORT GDG.   *
+//* PARM IS THE 2-DIGIT TARGET YEAR (MATCHING AUDITLOG'S AUDIT-   *
+//* DATE YYMMDD FIELD) - BLANK PARM SUMMARIZES EVERY YEAR ON FILE.*
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=ROMSUMM,PARM='26'
+//STEPLIB  DD DSN=PROD.ROMAN.LOADLIB,DISP=SHR
+//*--------------------------------------------------------------*
+//* AUDITLOG IS THE SAME GROWING TRAIL ROMANRPT'S STEP010 APPENDS *
+//* TO EVERY NIGHT - OPENED HERE INPUT/SHR, NEVER EXTENDED.       *
+//*--------------------------------------------------------------*
+//AUDITLOG DD DSN=PROD.ROMAN.AUDITLOG,DISP=SHR
+//ROMSRPT  DD DSN=PROD.ROMAN.YEARRPT.G(+1),
+//         DISP=(NEW,CATLG,DELETE),
+//         SPACE=(TRK,(5,5),RLSE),
+//         DCB=(RECFM=FBA,LRECL=81,BLKSIZE=0)
+//SYSUDUMP DD SYSOUT=*
+//*--------------------------------------------------------------*
+//* PROD.ROMAN.YEARRPT IS A GDG BASE DEFINED WITH LIMIT(5)        *
+//* NOSCRATCH - FIVE YEARS OF HISTORY, OLDEST GENERATION          *
+//* UNCATALOGED (NOT DELETED) AS EACH NEW ONE ROLLS ON, SAME       *
+//* RETENTION STYLE AS ROMANRPT'S NIGHTLY GDGS JUST SIZED FOR AN  *
+//* ANNUAL JOB INSTEAD OF A NIGHTLY ONE.                          *
+//*--------------------------------------------------------------*
