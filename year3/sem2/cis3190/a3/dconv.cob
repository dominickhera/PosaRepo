@@ -0,0 +1,70 @@
+*> IDENTIFICATION DIVISION.
+identification division.
+*> PROGRAM-ID. dconv.
+program-id. dconv.
+*> ENVIRONMENT DIVISION.
+environment division.
+
+data division.
+working-storage section.
+77 REMAINING-VAL pic S9(8) USAGE IS COMPUTATIONAL.
+77 TBL-IDX   pic S9(2) USAGE IS COMPUTATIONAL.
+77 OUT-IDX   pic S9(2) USAGE IS COMPUTATIONAL.
+
+*> table of the thirteen decimal/numeral pairs used by the
+*> classic greedy Roman-numeral algorithm, largest first.
+01 NUMERAL-TABLE-VALUES.
+	02 FILLER pic X(6) value '1000M '.
+	02 FILLER pic X(6) value '0900CM'.
+	02 FILLER pic X(6) value '0500D '.
+	02 FILLER pic X(6) value '0400CD'.
+	02 FILLER pic X(6) value '0100C '.
+	02 FILLER pic X(6) value '0090XC'.
+	02 FILLER pic X(6) value '0050L '.
+	02 FILLER pic X(6) value '0040XL'.
+	02 FILLER pic X(6) value '0010X '.
+	02 FILLER pic X(6) value '0009IX'.
+	02 FILLER pic X(6) value '0005V '.
+	02 FILLER pic X(6) value '0004IV'.
+	02 FILLER pic X(6) value '0001I '.
+01 NUMERAL-TABLE redefines NUMERAL-TABLE-VALUES.
+	02 NUMERAL-ENTRY occurs 13 times.
+		03 NUM-VALUE  pic 9(4).
+		03 NUM-SYMBOL pic X(2).
+
+linkage section.
+77 SUM1 pic S9(8) USAGE IS COMPUTATIONAL.
+77 ERR  pic S9 USAGE IS COMPUTATIONAL-3.
+copy ARRAYAREA.
+
+procedure division using SUM1, ARRAY-AREA, ERR.
+	move spaces to ARRAY-AREA.
+	move 1 to OUT-IDX.
+	move SUM1 to REMAINING-VAL.
+	if REMAINING-VAL is less than 1 or REMAINING-VAL is greater than 3999
+		move 2 to ERR
+		go to DC-EXIT
+	end-if.
+	perform BUILD-NUMERAL
+		varying TBL-IDX from 1 by 1
+		until TBL-IDX is greater than 13.
+	if REMAINING-VAL is greater than 0
+		move 2 to ERR
+	else
+		move 1 to ERR
+	end-if.
+DC-EXIT.
+	goback.
+
+BUILD-NUMERAL.
+	perform EMIT-SYMBOL
+		until REMAINING-VAL is less than NUM-VALUE (TBL-IDX).
+
+EMIT-SYMBOL.
+	subtract NUM-VALUE (TBL-IDX) from REMAINING-VAL.
+	move NUM-SYMBOL (TBL-IDX) (1:1) to ARRAY-CHAR (OUT-IDX).
+	add 1 to OUT-IDX.
+	if NUM-SYMBOL (TBL-IDX) (2:1) is not equal to SPACE
+		move NUM-SYMBOL (TBL-IDX) (2:1) to ARRAY-CHAR (OUT-IDX)
+		add 1 to OUT-IDX
+	end-if.
