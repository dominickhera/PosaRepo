@@ -3,62 +3,216 @@ PROGRAM-ID. ROMANNUMERALS.
 ENVIRONMENT DIVISION.
 INPUT-OUTPUT SECTION.
 FILE-CONTROL.
-	SELECT STANDARD-INPUT ASSIGN TO KEYBOARD.
-	SELECT STANDARD-OUTPUT ASSIGN TO DISPLAY.
+	SELECT STANDARD-INPUT ASSIGN TO "NUMFILE"
+		ORGANIZATION IS LINE SEQUENTIAL.
+	SELECT STANDARD-OUTPUT ASSIGN TO "RPTFILE"
+		ORGANIZATION IS LINE SEQUENTIAL.
+	SELECT AUDIT-FILE ASSIGN TO "AUDITLOG"
+		ORGANIZATION IS LINE SEQUENTIAL
+		FILE STATUS IS AUDIT-STATUS.
+	SELECT EXPECTED-FILE ASSIGN TO "EXPTOTAL"
+		ORGANIZATION IS LINE SEQUENTIAL
+		FILE STATUS IS EXPECTED-STATUS.
 
 DATA DIVISION.
 FILE SECTION.
 FD STANDARD-INPUT.
-	01 STDIN-RECORD	PICTURE X(80).
+	01 STDIN-RECORD.
+		02 LEDGER-ID      PICTURE X(08).
+		02 LEDGER-DATE    PICTURE X(08).
+		02 LEDGER-NUMERAL PICTURE X(60).
+		02 FILLER         PICTURE X(04).
 FD STANDARD-OUTPUT.
 	01 STDOUT-RECORD PICTURE X(80).
+FD EXPECTED-FILE.
+	01 EXPECTED-RECORD.
+		02 EXPECTED-SUM PICTURE 9(08).
+		02 FILLER       PICTURE X(72).
+FD AUDIT-FILE.
+	01 AUDIT-RECORD.
+		02 AUDIT-OPID    PICTURE X(08).
+		02 FILLER        PICTURE X(01).
+		02 AUDIT-DATE    PICTURE 9(06).
+		02 FILLER        PICTURE X(01).
+		02 AUDIT-TIME    PICTURE 9(08).
+		02 FILLER        PICTURE X(01).
+		02 AUDIT-COUNT   PICTURE 9(04).
+		02 FILLER        PICTURE X(01).
+		02 AUDIT-REJECTS PICTURE 9(04).
 WORKING-STORAGE SECTION.
 77	N    PICTURE S99 USAGE IS COMPUTATIONAL.
 77	TEMP PICTURE S9(8) USAGE IS COMPUTATIONAL.
 77	RET  PICTURE S9 USAGE IS COMPUTATIONAL-3.
-01	ARRAY-AREA.
-	02 R PICTURE X(1) OCCURS 30 TIMES.
-01	INPUT-AREA.
-	02 IN-R   PICTURE X(1).
-	02 FILLER PICTURE X(79).
+77	TOTAL-COUNT PICTURE S9(4) USAGE IS COMPUTATIONAL VALUE 0.
+77	TOTAL-SUM   PICTURE S9(8) USAGE IS COMPUTATIONAL VALUE 0.
+77	REJECT-COUNT PICTURE S9(4) USAGE IS COMPUTATIONAL VALUE 0.
+77	AUDIT-STATUS PICTURE X(02).
+77	AUDIT-OPID-WS PICTURE X(08).
+77	AUDIT-DATE-WS PICTURE 9(06).
+77	AUDIT-TIME-WS PICTURE 9(08).
+77	EXPECTED-STATUS PICTURE X(02).
+77	EXPECTED-SUM-WS PICTURE S9(8) USAGE IS COMPUTATIONAL VALUE 0.
+77	EXPECTED-SW PICTURE X VALUE 'N'.
+	88 EXPECTED-AVAILABLE VALUE 'Y'.
+77	RUN-MODE-WS PICTURE X(10) VALUE SPACES.
+77	MAINT-INPUT PICTURE X(60) VALUE SPACES.
+77	MAINT-DONE-SW PICTURE X VALUE 'N'.
+	88 MAINT-DONE VALUE 'Y'.
+COPY ARRAYAREA.
 01	TITLE-LINE.
 	02 FILLER PICTURE X(11) VALUE SPACES.
 	02 FILLER PICTURE X(24) VALUE 'ROMAN NUMBER EQUIVALENTS'.
 01	UNDERLINE-1.
-	02 FILLER PICTURE X(45) VALUE
-		' --------------------------------------------'.
+	02 FILLER PICTURE X(80) VALUE
+		' -------------------------------------------------------------------------'.
 01	COL-HEADS.
-	02 FILLER PICTURE X(9) VALUE SPACES.
-	02 FILLER PICTURE X(12) VALUE 'ROMAN NUMBER'.
-	02 FILLER PICTURE X(13) VALUE SPACES.
-	02 FILLER PICTURE X(11) VALUE 'DEC. EQUIV.'.
+	02 FILLER PICTURE X(1) VALUE SPACE.
+	02 FILLER PICTURE X(8) VALUE 'DOC ID  '.
+	02 FILLER PICTURE X(1) VALUE SPACE.
+	02 FILLER PICTURE X(60) VALUE
+		'         ROMAN NUMBER                                      '.
+	02 FILLER PICTURE X(1) VALUE SPACE.
+	02 FILLER PICTURE X(9) VALUE 'DEC EQUIV'.
 01	UNDERLINE-2.
-	02	FILLER PICTURE X(45) VALUE
-		' ------------------------------   -----------'.
+	02 FILLER PICTURE X(80) VALUE
+		' -------------------------------------------------------------------------'.
 01	PRINT-LINE.
 	02 FILLER PICTURE X VALUE SPACE.
-	02 OUT-R PICTURE X(30).
-	02 FILLER PICTURE X(3) VALUE SPACES.
+	02 OUT-ID PICTURE X(8).
+	02 FILLER PICTURE X VALUE SPACE.
+	02 OUT-R PICTURE X(60).
+	02 FILLER PICTURE X VALUE SPACE.
 	02 OUT-EQ PICTURE Z(9).
+01	TRAILER-LINE.
+	02 FILLER PICTURE X(1)  VALUE SPACE.
+	02 FILLER PICTURE X(19) VALUE 'NUMERALS PROCESSED'.
+	02 FILLER PICTURE X(2)  VALUE SPACES.
+	02 TRAILER-COUNT PICTURE ZZZ9.
+	02 FILLER PICTURE X(5)  VALUE SPACES.
+	02 FILLER PICTURE X(12) VALUE 'CONTROL SUM'.
+	02 FILLER PICTURE X(2)  VALUE SPACES.
+	02 TRAILER-SUM PICTURE Z(9).
+01	RECON-LINE.
+	02 FILLER PICTURE X(1)  VALUE SPACE.
+	02 FILLER PICTURE X(21) VALUE 'EXPECTED CONTROL SUM'.
+	02 FILLER PICTURE X(2)  VALUE SPACES.
+	02 RECON-EXPECTED PICTURE Z(9).
+	02 FILLER PICTURE X(2)  VALUE SPACES.
+	02 RECON-STATUS PICTURE X(14).
 
 PROCEDURE DIVISION.
+*> a PARM of I/INTERACTIVE (ACCEPT ... FROM COMMAND-LINE, so a
+*> terminal invocation or a JCL PARM= can select it) switches to the
+*> one-numeral-at-a-time maintenance mode instead of the NUMFILE
+*> batch run below.
+	ACCEPT RUN-MODE-WS FROM COMMAND-LINE.
+	IF RUN-MODE-WS (1:1) IS EQUAL TO 'I' OR RUN-MODE-WS (1:1) IS EQUAL TO 'i'
+		GO TO MAINT-MODE.
 	OPEN INPUT STANDARD-INPUT, OUTPUT STANDARD-OUTPUT.
-	WRITE STDOUT-RECORD FROM TITLE-LINE AFTER ADVANCING 0 LINES. 
-	WRITE STDOUT-RECORD FROM UNDERLINE-1 AFTER ADVANCING 1 LINE. 
-	WRITE STDOUT-RECORD FROM COL-HEADS AFTER ADVANCING 1 LINE. 
-	WRITE STDOUT-RECORD FROM UNDERLINE-2 AFTER ADVANCING 1 LINE. 
-L1.	MOVE 1 TO N. MOVE SPACES TO ARRAY-AREA.
-L2.	READ STANDARD-INPUT INTO INPUT-AREA AT END GO TO B3.
-	MOVE IN-R TO R(N).
-	IF IN-R IS EQUAL TO SPACE GO TO B1.
-	ADD 1 TO N. GO TO L2.
+	OPEN INPUT EXPECTED-FILE.
+	IF EXPECTED-STATUS IS EQUAL TO '00'
+		READ EXPECTED-FILE
+			AT END MOVE 'N' TO EXPECTED-SW
+			NOT AT END
+				MOVE 'Y' TO EXPECTED-SW
+				MOVE EXPECTED-SUM TO EXPECTED-SUM-WS
+		END-READ
+		CLOSE EXPECTED-FILE
+	ELSE
+		MOVE 'N' TO EXPECTED-SW
+	END-IF.
+	WRITE STDOUT-RECORD FROM TITLE-LINE AFTER ADVANCING 0 LINES.
+	WRITE STDOUT-RECORD FROM UNDERLINE-1 AFTER ADVANCING 1 LINE.
+	WRITE STDOUT-RECORD FROM COL-HEADS AFTER ADVANCING 1 LINE.
+	WRITE STDOUT-RECORD FROM UNDERLINE-2 AFTER ADVANCING 1 LINE.
+L1.	MOVE SPACES TO ARRAY-AREA.
+	READ STANDARD-INPUT AT END GO TO B3.
+	MOVE LEDGER-NUMERAL TO ARRAY-AREA.
+	MOVE 1 TO N.
+	PERFORM L2C
+		VARYING N FROM 1 BY 1
+		UNTIL N IS GREATER THAN ARRAY-CHAR-LIMIT
+			OR ARRAY-CHAR(N) IS EQUAL TO SPACE.
+	GO TO B1.
+L2C.	CONTINUE.
 B1.	SUBTRACT 1 FROM N.
 	CALL "conv" USING ARRAY-AREA, N, RET, TEMP.
-	MOVE 1 TO RET.
-	GO TO B2, L1 DEPENDING ON RET.
-B2.	MOVE TEMP TO OUT-EQ. MOVE ARRAY-AREA TO OUT-R.
-	WRITE STDOUT-RECORD FROM PRINT-LINE AFTER ADVANCING 1 LINE. 
+	GO TO B2, BREJ, BREJ, BREJ DEPENDING ON RET.
+B2.	MOVE TEMP TO OUT-EQ. MOVE ARRAY-AREA TO OUT-R. MOVE LEDGER-ID TO OUT-ID.
+	WRITE STDOUT-RECORD FROM PRINT-LINE AFTER ADVANCING 1 LINE.
+	ADD 1 TO TOTAL-COUNT. ADD TEMP TO TOTAL-SUM.
 	GO TO L1.
-B3.	CLOSE STANDARD-INPUT, STANDARD-OUTPUT.
+BREJ.	ADD 1 TO REJECT-COUNT.
+	GO TO L1.
+B3.	MOVE TOTAL-COUNT TO TRAILER-COUNT.
+	MOVE TOTAL-SUM TO TRAILER-SUM.
+	WRITE STDOUT-RECORD FROM TRAILER-LINE AFTER ADVANCING 2 LINES.
+*> reconciliation: compare the batch's computed control sum against
+*> an independently keyed expected total, when one was supplied via
+*> EXPTOTAL, and flag the run when they don't agree.
+	IF EXPECTED-AVAILABLE
+		MOVE EXPECTED-SUM-WS TO RECON-EXPECTED
+		IF EXPECTED-SUM-WS IS EQUAL TO TOTAL-SUM
+			MOVE 'IN BALANCE' TO RECON-STATUS
+		ELSE
+			MOVE 'OUT OF BALANCE' TO RECON-STATUS
+		END-IF
+		WRITE STDOUT-RECORD FROM RECON-LINE AFTER ADVANCING 1 LINE
+	END-IF.
+	CLOSE STANDARD-INPUT, STANDARD-OUTPUT.
+*> audit trail: one record per run recording who ran the job, when,
+*> and how many numerals were accepted/rejected - appended to
+*> AUDITLOG, which is created on the first run in a directory.
+	MOVE SPACES TO AUDIT-RECORD.
+	DISPLAY 'USER' UPON ENVIRONMENT-NAME.
+	ACCEPT AUDIT-OPID-WS FROM ENVIRONMENT-VALUE.
+	ACCEPT AUDIT-DATE-WS FROM DATE.
+	ACCEPT AUDIT-TIME-WS FROM TIME.
+	MOVE AUDIT-OPID-WS TO AUDIT-OPID.
+	MOVE AUDIT-DATE-WS TO AUDIT-DATE.
+	MOVE AUDIT-TIME-WS TO AUDIT-TIME.
+	MOVE TOTAL-COUNT TO AUDIT-COUNT.
+	MOVE REJECT-COUNT TO AUDIT-REJECTS.
+	OPEN EXTEND AUDIT-FILE.
+	IF AUDIT-STATUS IS EQUAL TO '35'
+		OPEN OUTPUT AUDIT-FILE
+	END-IF.
+	WRITE AUDIT-RECORD.
+	CLOSE AUDIT-FILE.
+	STOP RUN.
+*> single-entry maintenance mode: prompt for one numeral at a time
+*> and show its decimal value, for a one-off "what's XLIV again?"
+*> lookup without running a whole NUMFILE batch. A blank entry ends
+*> the mode.
+MAINT-MODE.
+	DISPLAY 'ROMAN NUMERAL MAINTENANCE MODE - BLANK ENTRY TO QUIT'.
+MAINT-LOOP.
+	IF MAINT-DONE
+		GO TO MAINT-EXIT.
+	MOVE SPACES TO ARRAY-AREA.
+	MOVE SPACES TO MAINT-INPUT.
+	DISPLAY 'ENTER ROMAN NUMERAL: ' WITH NO ADVANCING.
+	ACCEPT MAINT-INPUT.
+	IF MAINT-INPUT IS EQUAL TO SPACES
+		MOVE 'Y' TO MAINT-DONE-SW
+		GO TO MAINT-LOOP.
+	MOVE MAINT-INPUT TO ARRAY-AREA.
+	MOVE 1 TO N.
+	PERFORM L2C
+		VARYING N FROM 1 BY 1
+		UNTIL N IS GREATER THAN ARRAY-CHAR-LIMIT
+			OR ARRAY-CHAR(N) IS EQUAL TO SPACE.
+	SUBTRACT 1 FROM N.
+*> a maintenance-mode lookup wants the decimal value (SUM1) but must
+*> not flash a console line or add a record to the shared REJFILE the
+*> way a live ledger reject does - convlookup computes TEMP the same
+*> as "conv" without either side effect.
+	CALL "convlookup" USING ARRAY-AREA, N, RET, TEMP.
+	IF RET IS EQUAL TO 1
+		DISPLAY '  = ' TEMP
+	ELSE
+		DISPLAY '  ** NOT A VALID ROMAN NUMERAL **'
+	END-IF.
+	GO TO MAINT-LOOP.
+MAINT-EXIT.
 	STOP RUN.
-	
\ No newline at end of file
