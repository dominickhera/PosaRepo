@@ -9,69 +9,297 @@ input-output section.
 *> FILE-CONTROL.
 file-control.
 	select STANDARD-OUTPUT assign to DISPLAY.
+	select EXCEPTION-FILE assign to "REJFILE"
+		organization is line sequential
+		file status is EXCEPTION-FILE-STATUS.
 
 data division.
 file section.
 fd STANDARD-OUTPUT.
 	01 STDOUT-RECORD pic X(80).
+fd EXCEPTION-FILE.
+	01 EXCEPT-RECORD pic X(100).
 
 *> WORKING-STORAGE SECTION.
 working-storage section.
 77 I pic S99 USAGE IS COMPUTATIONAL.
 77 PREV pic S9(8) USAGE IS COMPUTATIONAL.
 77 D pic S9(4) USAGE IS COMPUTATIONAL.
+77 REJECT-SEQ pic 9(4) USAGE IS COMPUTATIONAL value 0.
+77 RUN-CHAR pic X value SPACE.
+77 RUN-LEN  pic S9(2) USAGE IS COMPUTATIONAL value 0.
+77 PRIOR-CHAR pic X value SPACE.
+77 PRIOR-RUN-LEN pic S9(2) USAGE IS COMPUTATIONAL value 0.
+*> the magnitude tier (thousands/hundreds/tens/ones) of the character
+*> currently and previously being tested, and the lowest tier reached
+*> so far - a real Roman numeral visits each tier at most once, in
+*> strict descending order, so ZONE is never allowed to climb back
+*> above CEILING-ZONE once a lower tier has been entered or a
+*> subtractive pair has closed one out.
+77 ZONE pic S9 USAGE IS COMPUTATIONAL.
+77 PRIOR-ZONE pic S9 USAGE IS COMPUTATIONAL value 0.
+77 CEILING-ZONE pic S9 USAGE IS COMPUTATIONAL value 4.
+77 ZONE-FIVE-SW pic X value 'N'.
+	88 ZONE-FIVE-SEEN value 'Y'.
+77 VALIDATE-ONLY-SW pic X value 'N'.
+	88 VALIDATE-ONLY value 'Y'.
+77 QUIET-SW pic X value 'N'.
+	88 QUIET-MODE value 'Y'.
+01 EXCEPTION-FILE-SW pic X value 'N'.
+	88 EXCEPTION-FILE-OPEN value 'Y'.
+77 EXCEPTION-FILE-STATUS pic X(02).
 01 ERROR-MESS.
 	02 FILLER pic X(22) value ' ILLEGAL ROMAN NUMERAL'.
+01 GRAMMAR-MESS.
+	02 FILLER pic X(27) value ' INVALID ROMAN NUMERAL FORM'.
+01 OVERFLOW-MESS.
+	02 FILLER pic X(27) value ' NUMERAL VALUE OVERFLOW'.
+01 REJECT-REASON-WS pic X(27).
+*> ties the overflow guard to the documented 1..3999 valid-numeral
+*> range rather than SUM1's raw PIC S9(8) capacity - I/V/X/L/C/D/M
+*> notation cannot legally express anything outside that range, so a
+*> SUM1 outside it means a symbol table extension (or a grammar bug)
+*> produced a total nothing downstream can print or reconcile against.
+01 SUM1-CEILING pic S9(8) USAGE IS COMPUTATIONAL value 3999.
+01 SUM1-FLOOR   pic S9(8) USAGE IS COMPUTATIONAL value 1.
+01 EXCEPT-LINE.
+	02 EXCEPT-SEQ    pic 9(4).
+	02 FILLER        pic X(2) value SPACES.
+	02 EXCEPT-NUMERAL pic X(60).
+	02 FILLER        pic X(2) value SPACES.
+	02 EXCEPT-REASON pic X(27).
 
 linkage section.
 77 M    pic S99 USAGE IS COMPUTATIONAL.
 77 ERR  pic S9 USAGE IS COMPUTATIONAL-3.
 77 SUM1 pic S9(8) USAGE IS COMPUTATIONAL.
-01 ARRAY-AREA.
-	02 S pic X(1) occurs 30 times.
+copy ARRAYAREA.
 
 procedure division using ARRAY-AREA, M, ERR, SUM1.
-	move 0 TO SUM1. move 1001 to PREV.
-	*> move 1 to ERR. 
+	move 'N' to VALIDATE-ONLY-SW.
+	move 'N' to QUIET-SW.
+	go to CONV-COMMON.
+*> alternate entry point for callers that only need field-edit
+*> validation (a legal-numeral check and an ERR code) and have no
+*> decimal total to receive - skips the SUM1 accumulation below, and
+*> (since B10 also gates on QUIET-MODE) never touches STANDARD-OUTPUT
+*> or REJFILE either.
+entry "convvalidate" using ARRAY-AREA, M, ERR.
+	move 'Y' to VALIDATE-ONLY-SW.
+	move 'Y' to QUIET-SW.
+	go to CONV-COMMON.
+*> alternate entry point for an interactive/ad-hoc lookup that wants
+*> the decimal value back (so, unlike convvalidate, SUM1 IS
+*> accumulated) but must not log to the shared batch report line or
+*> append to REJFILE the way a live ledger reject does - the
+*> ROMANNUMERALS maintenance mode (req 017) uses this one.
+entry "convlookup" using ARRAY-AREA, M, ERR, SUM1.
+	move 'N' to VALIDATE-ONLY-SW.
+	move 'Y' to QUIET-SW.
+CONV-COMMON.
+	move 1001 to PREV.
+	move SPACE to RUN-CHAR. move 0 to RUN-LEN. move SPACE to PRIOR-CHAR.
+	move 4 to CEILING-ZONE. move 'N' to ZONE-FIVE-SW. move 0 to PRIOR-ZONE.
+	if not VALIDATE-ONLY
+		move 0 to SUM1
+	end-if.
+	*> move 1 to ERR.
 	perform LOOP
 		varying I from 1 by 1
 		until i is greater than M.
-		
+
 	*> end-perform.
 	move 1 to ERR. perform B8.
 	*> GO TO B8.
 	*> MOVE D TO PREV.
 LOOP.
-	*> evaluate S(I)
-	if S(I) is equal to 'I'
+	*> fold lowercase numerals (scanned/OCR source documents) to
+	*> upper case before any comparison is made against them.
+	inspect ARRAY-CHAR(I) converting 'ivxlcdm' to 'IVXLCDM'.
+	*> evaluate ARRAY-CHAR(I)
+	if ARRAY-CHAR(I) is equal to 'I'
 		move 1 to D
-	else if S(I) is equal to 'V' 
+	else if ARRAY-CHAR(I) is equal to 'V'
 		move 5 to D
-	else if S(I) is equal to 'X' 
+	else if ARRAY-CHAR(I) is equal to 'X'
 		move 10 to D
-	else if S(I) is equal to 'L' 
+	else if ARRAY-CHAR(I) is equal to 'L'
 		move 50 to D
-	else if S(I) is equal to 'C'
+	else if ARRAY-CHAR(I) is equal to 'C'
 		move 100 to D
-	else if S(I) is equal to 'D'
+	else if ARRAY-CHAR(I) is equal to 'D'
 		move 500 to D
-	else if S(I) is equal to 'M'
+	else if ARRAY-CHAR(I) is equal to 'M'
 		move 1000 to D
 	else
 		*> write STDOUT-RECORD from 'Test'
-		go to B7
-	
+		go to B7.
+
+	*> a symbol value at or above the 1001 PREV sentinel can never be
+	*> handled correctly by the subtractive-pair logic below - this is
+	*> unreachable for I/V/X/L/C/D/M today but guards the day this
+	*> routine is extended to vinculum/bar notation for thousands.
+	if D is greater than or equal to 1001
+		go to B11
+	end-if
+
+	*> capture the run length PRIOR-CHAR's block had just built up
+	*> BEFORE recomputing RUN-LEN for this character - the subtractive-
+	*> pair check below needs to know whether exactly one PRIOR-CHAR
+	*> preceded this jump (legal, "IV") or more than one (illegal,
+	*> "IIV"), and RUN-LEN is about to be reset/advanced for the
+	*> character being tested now, not the one it is being compared
+	*> against.
+	move RUN-LEN to PRIOR-RUN-LEN.
+
+	*> repeat-count check: no symbol may repeat more than 3 times
+	*> in a row, and V, L, D may never repeat at all.
+	if ARRAY-CHAR(I) is equal to RUN-CHAR
+		add 1 to RUN-LEN
+	else
+		move 1 to RUN-LEN
+	end-if
+	move ARRAY-CHAR(I) to RUN-CHAR
+	if RUN-LEN is greater than 3
+		go to B9
+	end-if
+	if RUN-LEN is greater than 1 and
+			(ARRAY-CHAR(I) is equal to 'V' or ARRAY-CHAR(I) is equal to 'L'
+				or ARRAY-CHAR(I) is equal to 'D')
+		go to B9
+	end-if
+
+	*> this character's magnitude tier - M is its own top tier; C/D
+	*> share the hundreds tier; L/X share the tens tier; everything
+	*> else tested above (I/V) is the ones tier.
+	if ARRAY-CHAR(I) is equal to 'M'
+		move 4 to ZONE
+	else if ARRAY-CHAR(I) is equal to 'D' or ARRAY-CHAR(I) is equal to 'C'
+		move 3 to ZONE
+	else if ARRAY-CHAR(I) is equal to 'L' or ARRAY-CHAR(I) is equal to 'X'
+		move 2 to ZONE
+	else
+		move 1 to ZONE.
 
-	add D to SUM1.
+	*> subtractive-pair check: only I, X or C may precede a higher
+	*> symbol, only the next one or two symbols up, and only a single
+	*> occurrence of it - "IIV" and "XXC" are not legal ways to write
+	*> IV/9 short by two, so PRIOR-RUN-LEN must be exactly 1. A pair
+	*> may only open the tier it belongs to - not a tier whose own
+	*> five-symbol (V, L or D) already appeared ("VIX" tries to pair
+	*> I-X after the ones tier's V is already spent) and not a tier
+	*> a later pair has already closed out from under it ("XIXC"
+	*> tries to pair X-C after the tens tier the X belonged to was
+	*> already closed by the earlier I-X pair).
 	if D is greater than PREV
-		compute SUM1 = SUM1 - 2 * PREV
-	
+		if PRIOR-CHAR is equal to 'I' and PRIOR-RUN-LEN is equal to 1 and
+				not ZONE-FIVE-SEEN and PRIOR-ZONE is less than or equal to CEILING-ZONE and
+				(ARRAY-CHAR(I) is equal to 'V' or ARRAY-CHAR(I) is equal to 'X')
+			move 0 to CEILING-ZONE
+			move 'N' to ZONE-FIVE-SW
+		else if PRIOR-CHAR is equal to 'X' and PRIOR-RUN-LEN is equal to 1 and
+				not ZONE-FIVE-SEEN and PRIOR-ZONE is less than or equal to CEILING-ZONE and
+				(ARRAY-CHAR(I) is equal to 'L' or ARRAY-CHAR(I) is equal to 'C')
+			move 1 to CEILING-ZONE
+			move 'N' to ZONE-FIVE-SW
+		else if PRIOR-CHAR is equal to 'C' and PRIOR-RUN-LEN is equal to 1 and
+				not ZONE-FIVE-SEEN and PRIOR-ZONE is less than or equal to CEILING-ZONE and
+				(ARRAY-CHAR(I) is equal to 'D' or ARRAY-CHAR(I) is equal to 'M')
+			move 2 to CEILING-ZONE
+			move 'N' to ZONE-FIVE-SW
+		else
+			go to B9
+		end-if
+		end-if
+		end-if
+	else
+		*> not a pair partner - this character must stay in, or drop
+		*> below, the tier already open. Climbing back to a tier
+		*> already passed is exactly the "VIX"/"IXI" mistake req 004
+		*> asks to reject.
+		if ZONE is greater than CEILING-ZONE
+			go to B9
+		end-if
+		if ZONE is less than CEILING-ZONE
+			move 'N' to ZONE-FIVE-SW
+		end-if
+		move ZONE to CEILING-ZONE
+		if ARRAY-CHAR(I) is equal to 'V' or ARRAY-CHAR(I) is equal to 'L'
+				or ARRAY-CHAR(I) is equal to 'D'
+			move 'Y' to ZONE-FIVE-SW
+		end-if
+	end-if
 
+	if not VALIDATE-ONLY
+		add D to SUM1
+		if D is greater than PREV
+			compute SUM1 = SUM1 - 2 * PREV
+		end-if
+		if SUM1 is greater than SUM1-CEILING or SUM1 is less than SUM1-FLOOR
+			go to B11
+		end-if
+	end-if.
 
-*> END-LOOP 
+*> END-LOOP
+move ARRAY-CHAR(I) to PRIOR-CHAR.
+move ZONE to PRIOR-ZONE.
 move D to PREV.
-B7. open output STANDARD-OUTPUT.
-	write STDOUT-RECORD from ERROR-MESS
-		after advancing 1 line.
-	move 2 to ERR. close STANDARD-OUTPUT.
+B7. move ERROR-MESS to REJECT-REASON-WS.
+	move 'ILLEGAL ROMAN NUMERAL' to EXCEPT-REASON.
+	move 2 to ERR.
+	go to B10.
+B9. move GRAMMAR-MESS to REJECT-REASON-WS.
+	move 'INVALID ROMAN NUMERAL FORM' to EXCEPT-REASON.
+	move 3 to ERR.
+	go to B10.
+B11. move OVERFLOW-MESS to REJECT-REASON-WS.
+	move 'NUMERAL VALUE OVERFLOW' to EXCEPT-REASON.
+	move 4 to ERR.
+B10.
+	*> convvalidate and convlookup (req 013/this round) only want the
+	*> ERR code (and, for convlookup, SUM1) set above - a validate-only
+	*> field check and an interactive maintenance-mode lookup are not
+	*> the live ledger batch, so neither one should flash a console
+	*> line or add a permanent record to the shared REJFILE. Only the
+	*> main "conv" entry point runs in QUIET-MODE 'N'.
+	if not QUIET-MODE
+		open output STANDARD-OUTPUT
+		write STDOUT-RECORD from REJECT-REASON-WS
+			after advancing 1 line
+		close STANDARD-OUTPUT
+		if not EXCEPTION-FILE-OPEN
+			perform INIT-REJECT-SEQ
+			open extend EXCEPTION-FILE
+			if EXCEPTION-FILE-STATUS is equal to '35'
+				open output EXCEPTION-FILE
+			end-if
+			set EXCEPTION-FILE-OPEN to true
+		end-if
+		add 1 to REJECT-SEQ
+		move REJECT-SEQ to EXCEPT-SEQ
+		move ARRAY-AREA to EXCEPT-NUMERAL
+		write EXCEPT-RECORD from EXCEPT-LINE
+	end-if.
 B8. goback.
+*> REJFILE is appended to across every run (req 003), but REJECT-SEQ is
+*> WORKING-STORAGE and starts at 0 each time this program is loaded -
+*> without this, a second run's records would restart at 0001 and
+*> collide with the first run's, defeating the "review everything that
+*> failed in one place" reason REJFILE is append-only. Read whatever is
+*> already in REJFILE once, before the first write of this run, and
+*> pick up REJECT-SEQ from the highest sequence number found there.
+INIT-REJECT-SEQ.
+	move 0 to REJECT-SEQ.
+	open input EXCEPTION-FILE.
+	if EXCEPTION-FILE-STATUS is equal to '00'
+		perform INIT-REJECT-SEQ-READ
+			until EXCEPTION-FILE-STATUS is not equal to '00'
+		close EXCEPTION-FILE
+	end-if.
+INIT-REJECT-SEQ-READ.
+	read EXCEPTION-FILE
+		at end move '10' to EXCEPTION-FILE-STATUS
+		not at end
+			move EXCEPT-RECORD to EXCEPT-LINE
+			move EXCEPT-SEQ to REJECT-SEQ
+	end-read.
