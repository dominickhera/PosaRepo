@@ -8,79 +8,232 @@ environment division.
 input-output section.
 *> FILE-CONTROL.
 file-control.
-	select STANDARD-INPUT assign to KEYBOARD.
-	select STANDARD-OUTPUT assign to DISPLAY.
+	select STANDARD-INPUT assign to "NUMFILE"
+		organization is line sequential.
+	select STANDARD-OUTPUT assign to "RPTFILE"
+		organization is line sequential.
+	select AUDIT-FILE assign to "AUDITLOG"
+		organization is line sequential
+		file status is AUDIT-STATUS.
+	select EXPECTED-FILE assign to "EXPTOTAL"
+		organization is line sequential
+		file status is EXPECTED-STATUS.
 
 data division.
 file section.
 fd STANDARD-INPUT.
-	01 STDIN-RECORD	pic X(80).
+	01 STDIN-RECORD.
+		02 LEDGER-ID      pic X(08).
+		02 LEDGER-DATE    pic X(08).
+		02 LEDGER-NUMERAL pic X(60).
+		02 FILLER         pic X(04).
 fd STANDARD-OUTPUT.
 	01 STDOUT-RECORD pic X(80).
+fd EXPECTED-FILE.
+	01 EXPECTED-RECORD.
+		02 EXPECTED-SUM pic 9(08).
+		02 FILLER       pic X(72).
+fd AUDIT-FILE.
+	01 AUDIT-RECORD.
+		02 AUDIT-OPID    pic X(08).
+		02 FILLER        pic X(01).
+		02 AUDIT-DATE    pic 9(06).
+		02 FILLER        pic X(01).
+		02 AUDIT-TIME    pic 9(08).
+		02 FILLER        pic X(01).
+		02 AUDIT-COUNT   pic 9(04).
+		02 FILLER        pic X(01).
+		02 AUDIT-REJECTS pic 9(04).
 working-storage section.
 77	N    pic S99 USAGE IS COMPUTATIONAL.
 77	TEMP pic S9(8) USAGE IS COMPUTATIONAL.
 77	RET  pic S9 USAGE IS COMPUTATIONAL-3.
-01	ARRAY-AREA.
-	02 R pic X(1) OCCURS 30 TIMES.
-01	INPUT-AREA.
-	02 IN-R   pic X(1).
-	02 FILLER pic X(79).
+77	TOTAL-COUNT pic S9(4) USAGE IS COMPUTATIONAL value 0.
+77	TOTAL-SUM   pic S9(8) USAGE IS COMPUTATIONAL value 0.
+77	REJECT-COUNT pic S9(4) USAGE IS COMPUTATIONAL value 0.
+77	AUDIT-STATUS pic X(02).
+77	AUDIT-OPID-WS pic X(08).
+77	AUDIT-DATE-WS pic 9(06).
+77	AUDIT-TIME-WS pic 9(08).
+77	EXPECTED-STATUS pic X(02).
+77	EXPECTED-SUM-WS pic S9(8) USAGE IS COMPUTATIONAL value 0.
+77	EXPECTED-SW pic X value 'N'.
+	88 EXPECTED-AVAILABLE value 'Y'.
+77	RUN-MODE-WS pic X(10) value SPACES.
+77	MAINT-INPUT pic X(60) value SPACES.
+77	MAINT-DONE-SW pic X value 'N'.
+	88 MAINT-DONE value 'Y'.
+copy ARRAYAREA.
 01	TITLE-LINE.
 	02 FILLER pic X(11) value SPACES.
 	02 FILLER pic X(24) value 'ROMAN NUMBER EQUIVALENTS'.
 01	UNDERLINE-1.
-	02 FILLER pic X(45) value
-		' --------------------------------------------'.
+	02 FILLER pic X(80) value
+		' -------------------------------------------------------------------------'.
 01	COL-HEADS.
-	02 FILLER pic X(9) value SPACES.
-	02 FILLER pic X(12) value 'ROMAN NUMBER'.
-	02 FILLER pic X(13) value SPACES.
-	02 FILLER pic X(11) value 'DEC. EQUIV.'.
+	02 FILLER pic X(1) value SPACE.
+	02 FILLER pic X(8) value 'DOC ID  '.
+	02 FILLER pic X(1) value SPACE.
+	02 FILLER pic X(60) value
+		'         ROMAN NUMBER                                      '.
+	02 FILLER pic X(1) value SPACE.
+	02 FILLER pic X(9) value 'DEC EQUIV'.
 01	UNDERLINE-2.
-	02 FILLER pic X(45) value
-		' ------------------------------   -----------'.
+	02 FILLER pic X(80) value
+		' -------------------------------------------------------------------------'.
 01	PRINT-LINE.
 	02 FILLER pic X value SPACE.
-	02 OUT-R pic X(30).
-	02 FILLER pic X(3) value SPACES.
+	02 OUT-ID pic X(8).
+	02 FILLER pic X value SPACE.
+	02 OUT-R pic X(60).
+	02 FILLER pic X value SPACE.
 	02 OUT-EQ pic Z(9).
+01	TRAILER-LINE.
+	02 FILLER pic X(1)  value SPACE.
+	02 FILLER pic X(19) value 'NUMERALS PROCESSED'.
+	02 FILLER pic X(2)  value SPACES.
+	02 TRAILER-COUNT pic ZZZ9.
+	02 FILLER pic X(5)  value SPACES.
+	02 FILLER pic X(12) value 'CONTROL SUM'.
+	02 FILLER pic X(2)  value SPACES.
+	02 TRAILER-SUM pic Z(9).
+01	RECON-LINE.
+	02 FILLER pic X(1)  value SPACE.
+	02 FILLER pic X(21) value 'EXPECTED CONTROL SUM'.
+	02 FILLER pic X(2)  value SPACES.
+	02 RECON-EXPECTED pic Z(9).
+	02 FILLER pic X(2)  value SPACES.
+	02 RECON-STATUS pic X(14).
 
 procedure division.
+*> a PARM of I/INTERACTIVE (ACCEPT ... FROM COMMAND-LINE, so a
+*> terminal invocation or a JCL PARM= can select it) switches to the
+*> one-numeral-at-a-time maintenance mode instead of the NUMFILE
+*> batch run below.
+	accept RUN-MODE-WS from COMMAND-LINE.
+	if RUN-MODE-WS (1:1) is equal to 'I' or RUN-MODE-WS (1:1) is equal to 'i'
+		go to MAINT-MODE.
 	open input STANDARD-INPUT, output STANDARD-OUTPUT.
+	open input EXPECTED-FILE.
+	if EXPECTED-STATUS is equal to '00'
+		read EXPECTED-FILE
+			at end move 'N' to EXPECTED-SW
+			not at end
+				move 'Y' to EXPECTED-SW
+				move EXPECTED-SUM to EXPECTED-SUM-WS
+		end-read
+		close EXPECTED-FILE
+	else
+		move 'N' to EXPECTED-SW
+	end-if.
 	write STDOUT-RECORD from TITLE-LINE
-		after advancing 0 lines. 
+		after advancing 0 lines.
 	write STDOUT-RECORD from UNDERLINE-1
-		after advancing 1 line. 
+		after advancing 1 line.
 	write STDOUT-RECORD from COL-HEADS
-		after advancing 1 line. 
+		after advancing 1 line.
 	write STDOUT-RECORD from UNDERLINE-2
-		after advancing 1 line. 
+		after advancing 1 line.
 
-L1.	
-	move 1 to N. move SPACES to ARRAY-AREA.
-L2.	
-	read STANDARD-INPUT into INPUT-AREA at end perform B3.
-	move IN-R to R(N).
-	*> IF IN-R IS EQUAL TO SPACE Go To B1.
-	if IN-R is equal to space
-		go to B1
-	end-if
-	add 1 to N. perform L2.
-B1.	
+L1.
+	move SPACES to ARRAY-AREA.
+	read STANDARD-INPUT at end perform B3.
+	move LEDGER-NUMERAL to ARRAY-AREA.
+	move 1 to N.
+	perform L2C
+		varying N from 1 by 1
+		until N is greater than ARRAY-CHAR-LIMIT
+			or ARRAY-CHAR(N) is equal to space.
+	go to B1.
+L2C.
+	continue.
+B1.
 	subtract 1 from N.
 	call "conv" using ARRAY-AREA, N, RET, TEMP.
-	move 1 to RET.
-	GO TO B2, L1 DEPENDING ON RET.
+	GO TO B2, BREJ, BREJ, BREJ DEPENDING ON RET.
 	*> evaluate RET
 		*> when 1 perform B2
-		*> when 0 perform L1.
-	*> GO TO B2, L1 DEPENDING ON RET.
-B2.	
-	move TEMP to OUT-EQ. move ARRAY-AREA to OUT-R.
+		*> when 0 perform BREJ.
+B2.
+	move TEMP to OUT-EQ. move ARRAY-AREA to OUT-R. move LEDGER-ID to OUT-ID.
 	write STDOUT-RECORD from PRINT-LINE
-		after advancing 1 line. 
+		after advancing 1 line.
+	add 1 to TOTAL-COUNT. add TEMP to TOTAL-SUM.
+	go to L1.
+BREJ.
+	add 1 to REJECT-COUNT.
 	go to L1.
-B3.	
+B3.
+	move TOTAL-COUNT to TRAILER-COUNT.
+	move TOTAL-SUM to TRAILER-SUM.
+	write STDOUT-RECORD from TRAILER-LINE
+		after advancing 2 lines.
+*> reconciliation: compare the batch's computed control sum against
+*> an independently keyed expected total, when one was supplied via
+*> EXPTOTAL, and flag the run when they don't agree.
+	if EXPECTED-AVAILABLE
+		move EXPECTED-SUM-WS to RECON-EXPECTED
+		if EXPECTED-SUM-WS is equal to TOTAL-SUM
+			move 'IN BALANCE' to RECON-STATUS
+		else
+			move 'OUT OF BALANCE' to RECON-STATUS
+		end-if
+		write STDOUT-RECORD from RECON-LINE after advancing 1 line
+	end-if.
 	close STANDARD-INPUT, STANDARD-OUTPUT.
+*> audit trail: one record per run recording who ran the job, when,
+*> and how many numerals were accepted/rejected - appended to
+*> AUDITLOG, which is created on the first run in a directory.
+	move spaces to AUDIT-RECORD.
+	display 'USER' upon ENVIRONMENT-NAME.
+	accept AUDIT-OPID-WS from ENVIRONMENT-VALUE.
+	accept AUDIT-DATE-WS from DATE.
+	accept AUDIT-TIME-WS from TIME.
+	move AUDIT-OPID-WS to AUDIT-OPID.
+	move AUDIT-DATE-WS to AUDIT-DATE.
+	move AUDIT-TIME-WS to AUDIT-TIME.
+	move TOTAL-COUNT to AUDIT-COUNT.
+	move REJECT-COUNT to AUDIT-REJECTS.
+	open extend AUDIT-FILE.
+	if AUDIT-STATUS is equal to '35'
+		open output AUDIT-FILE
+	end-if.
+	write AUDIT-RECORD.
+	close AUDIT-FILE.
+stop run.
+*> single-entry maintenance mode: prompt for one numeral at a time
+*> and show its decimal value, for a one-off "what's XLIV again?"
+*> lookup without running a whole NUMFILE batch. A blank entry ends
+*> the mode.
+MAINT-MODE.
+	display 'ROMAN NUMERAL MAINTENANCE MODE - BLANK ENTRY TO QUIT'.
+MAINT-LOOP.
+	if MAINT-DONE
+		go to MAINT-EXIT.
+	move SPACES to ARRAY-AREA.
+	move SPACES to MAINT-INPUT.
+	display 'ENTER ROMAN NUMERAL: ' with no advancing.
+	accept MAINT-INPUT.
+	if MAINT-INPUT is equal to SPACES
+		move 'Y' to MAINT-DONE-SW
+		go to MAINT-LOOP.
+	move MAINT-INPUT to ARRAY-AREA.
+	move 1 to N.
+	perform L2C
+		varying N from 1 by 1
+		until N is greater than ARRAY-CHAR-LIMIT
+			or ARRAY-CHAR(N) is equal to space.
+	subtract 1 from N.
+*> a maintenance-mode lookup wants the decimal value (SUM1) but must
+*> not flash a console line or add a record to the shared REJFILE the
+*> way a live ledger reject does - convlookup computes TEMP the same
+*> as "conv" without either side effect.
+	call "convlookup" using ARRAY-AREA, N, RET, TEMP.
+	if RET is equal to 1
+		display '  = ' TEMP
+	else
+		display '  ** NOT A VALID ROMAN NUMERAL **'
+	end-if.
+	go to MAINT-LOOP.
+MAINT-EXIT.
 stop run.
