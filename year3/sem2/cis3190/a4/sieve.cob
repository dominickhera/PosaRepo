@@ -1,24 +1,196 @@
-identification division.
-program-id. sieve.
-environment division.
-input-output section.
-file-control.
-	select STANDARD-INPUT assign to KEYBOARD.
-	select STANDARD-OUTPUT assign to DISPLAY.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. SIEVE.
+000300 AUTHOR. D. HERA.
+000400 INSTALLATION. ACTUARIAL SYSTEMS.
+000500 DATE-WRITTEN. 08/09/2026.
+000600 DATE-COMPILED.
+000700*------------------------------------------------------------*
+000800* MODIFICATION HISTORY.                                       *
+000900*   DATE       INIT  DESCRIPTION                              *
+001000*   08/09/26   DH    ORIGINAL SIEVE OF ERATOSTHENES JOB.       *
+001100*   08/09/26   DH    ADDED START/END RANGE AND RESTART POINT.  *
+001200*   08/09/26   DH    ADDED PRIME-COUNT/LARGEST-PRIME TRAILER.  *
+001300*------------------------------------------------------------*
+001400 ENVIRONMENT DIVISION.
+001500 INPUT-OUTPUT SECTION.
+001600 FILE-CONTROL.
+001700     SELECT STANDARD-INPUT ASSIGN TO KEYBOARD.
+001800     SELECT STANDARD-OUTPUT ASSIGN TO DISPLAY.
+001900     SELECT RESTART-FILE ASSIGN TO "RESTPT"
+002000         ORGANIZATION IS LINE SEQUENTIAL
+002100         FILE STATUS IS RESTART-STATUS.
 
-data division.
+002300 DATA DIVISION.
+002400 FILE SECTION.
+002500 FD  STANDARD-INPUT.
+002600 01  STDIN-RECORD.
+002700     05  STDIN-START PICTURE 9(08).
+002800     05  STDIN-END   PICTURE 9(08).
+002900     05  FILLER      PICTURE X(64).
+003000 FD  STANDARD-OUTPUT.
+003100 01  STDOUT-RECORD   PICTURE X(80).
+003200 FD  RESTART-FILE.
+003300 01  RESTART-REC     PICTURE 9(08).
 
-file section.
+003500 WORKING-STORAGE SECTION.
+003600 77  MAX-N          PICTURE S9(8) COMP VALUE 99999.
+003700 77  START-BOUND    PICTURE S9(8) COMP VALUE ZERO.
+003800 77  END-BOUND      PICTURE S9(8) COMP VALUE ZERO.
+003900 77  RESUME-FROM    PICTURE S9(8) COMP VALUE ZERO.
+004000 77  CAND           PICTURE S9(8) COMP VALUE ZERO.
+004100 77  DIVISOR        PICTURE S9(8) COMP VALUE ZERO.
+004200 77  MULT-START     PICTURE S9(8) COMP VALUE ZERO.
+004300 77  PRIME-COUNT    PICTURE S9(8) COMP VALUE ZERO.
+004400 77  LARGEST-PRIME  PICTURE S9(8) COMP VALUE ZERO.
+004500 77  RESTART-STATUS PICTURE X(02) VALUE SPACES.
+004600 77  SW-EOF         PICTURE X(01) VALUE 'N'.
+004700     88  END-OF-INPUT       VALUE 'Y'.
+004800 01  SIEVE-TABLE.
+004900     05  SIEVE-FLAG PICTURE X(01) OCCURS 99999 TIMES.
+005000 01  TITLE-LINE.
+005100     05  FILLER  PICTURE X(20) VALUE SPACES.
+005200     05  FILLER  PICTURE X(20) VALUE 'PRIME NUMBER LISTING'.
+005300 01  UNDERLINE-1.
+005400     05  FILLER  PICTURE X(30) VALUE
+005500         ' -----------------------------'.
+005600 01  COL-HEADS.
+005700     05  FILLER  PICTURE X(09) VALUE SPACES.
+005800     05  FILLER  PICTURE X(05) VALUE 'PRIME'.
+005900 01  UNDERLINE-2.
+006000     05  FILLER  PICTURE X(30) VALUE
+006100         ' -----------------------------'.
+006200 01  PRINT-LINE.
+006300     05  FILLER    PICTURE X(01) VALUE SPACE.
+006400     05  OUT-PRIME PICTURE ZZZZZZZ9.
+006500 01  TRAILER-LINE.
+006600     05  FILLER  PICTURE X(01) VALUE SPACE.
+006700     05  FILLER  PICTURE X(12) VALUE 'PRIMES FOUND'.
+006800     05  FILLER  PICTURE X(02) VALUE SPACES.
+006900     05  TRAILER-COUNT PICTURE ZZZ9.
+007000     05  FILLER  PICTURE X(05) VALUE SPACES.
+007100     05  FILLER  PICTURE X(13) VALUE 'LARGEST PRIME'.
+007200     05  FILLER  PICTURE X(02) VALUE SPACES.
+007300     05  TRAILER-LARGEST PICTURE Z(8).
 
-fd STANDARD-INPUT.
-	01 STDIN-RECORD	pic X(80).
-fd STANDARD-OUTPUT.
-	01 STDOUT-RECORD pic X(80).
+007500 PROCEDURE DIVISION.
+007600 0000-MAINLINE.
+007700     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+007800     PERFORM 2000-BUILD-SIEVE THRU 2000-EXIT.
+007900     PERFORM 3000-PRINT-REPORT THRU 3000-EXIT.
+008000     PERFORM 9999-TERMINATE THRU 9999-EXIT.
+008100     STOP RUN.
 
-working-storage section.
+008300*------------------------------------------------------------*
+008400* 1000-INITIALIZE - OPEN FILES, READ THE START/END BOUNDS,    *
+008500* APPLY ANY RESTART POINT, AND WRITE THE REPORT HEADINGS.     *
+008600*------------------------------------------------------------*
+008700 1000-INITIALIZE.
+008800     OPEN INPUT STANDARD-INPUT OUTPUT STANDARD-OUTPUT.
+008900     READ STANDARD-INPUT
+009000         AT END SET END-OF-INPUT TO TRUE
+009100     END-READ.
+009200     IF END-OF-INPUT
+009300         MOVE ZERO TO START-BOUND
+009400         MOVE ZERO TO END-BOUND
+009500     ELSE
+009600         MOVE STDIN-START TO START-BOUND
+009700         MOVE STDIN-END TO END-BOUND
+009800     END-IF.
+009900     IF END-BOUND > MAX-N
+010000         MOVE MAX-N TO END-BOUND
+010100     END-IF.
+010200     PERFORM 1100-CHECK-RESTART THRU 1100-EXIT.
+010300     IF START-BOUND < 2
+010400         MOVE 2 TO START-BOUND
+010500     END-IF.
+010600     WRITE STDOUT-RECORD FROM TITLE-LINE
+010700         AFTER ADVANCING 0 LINES.
+010800     WRITE STDOUT-RECORD FROM UNDERLINE-1
+010900         AFTER ADVANCING 1 LINE.
+011000     WRITE STDOUT-RECORD FROM COL-HEADS
+011100         AFTER ADVANCING 1 LINE.
+011200     WRITE STDOUT-RECORD FROM UNDERLINE-2
+011300         AFTER ADVANCING 1 LINE.
+011400 1000-EXIT.
+011500     EXIT.
 
+011700*------------------------------------------------------------*
+011800* 1100-CHECK-RESTART - IF A CHECKPOINT FROM A PRIOR RUN       *
+011900* EXISTS AND COVERS PART OF THIS RANGE, RESUME AFTER IT.      *
+012000*------------------------------------------------------------*
+012100 1100-CHECK-RESTART.
+012200     OPEN INPUT RESTART-FILE.
+012300     IF RESTART-STATUS = '00'
+012400         READ RESTART-FILE
+012500             AT END MOVE ZERO TO RESUME-FROM
+012600             NOT AT END MOVE RESTART-REC TO RESUME-FROM
+012700         END-READ
+012800         CLOSE RESTART-FILE
+012900         IF RESUME-FROM >= START-BOUND
+013000             COMPUTE START-BOUND = RESUME-FROM + 1
+013100         END-IF
+013200     END-IF.
+013300 1100-EXIT.
+013400     EXIT.
 
-procedure division.
-	open input STANDARD-INPUT, output STANDARD-OUTPUT.
+013600*------------------------------------------------------------*
+013700* 2000-BUILD-SIEVE - CLASSIC SIEVE OF ERATOSTHENES, RUN OVER  *
+013800* THE FULL 2..END-BOUND RANGE SO COMPOSITES ARE MARKED         *
+013900* CORRECTLY EVEN WHEN REPORTING ONLY STARTS PARTWAY THROUGH.  *
+014000*------------------------------------------------------------*
+014100 2000-BUILD-SIEVE.
+014200     PERFORM 2100-INIT-FLAG
+014300         VARYING CAND FROM 2 BY 1
+014400         UNTIL CAND > END-BOUND.
+014500     PERFORM 2200-MARK-COMPOSITES
+014600         VARYING DIVISOR FROM 2 BY 1
+014700         UNTIL DIVISOR > END-BOUND.
+014800 2000-EXIT.
+014900     EXIT.
+015000 2100-INIT-FLAG.
+015100     MOVE 'Y' TO SIEVE-FLAG (CAND).
+015200 2200-MARK-COMPOSITES.
+015300     IF SIEVE-FLAG (DIVISOR) IS EQUAL TO 'Y'
+015400         COMPUTE MULT-START = DIVISOR + DIVISOR
+015500         PERFORM 2300-MARK-MULTIPLES
+015600             VARYING CAND FROM MULT-START BY DIVISOR
+015700             UNTIL CAND > END-BOUND
+015800     END-IF.
+015900 2300-MARK-MULTIPLES.
+016000     MOVE 'N' TO SIEVE-FLAG (CAND).
 
-	stop run.
+016200*------------------------------------------------------------*
+016300* 3000-PRINT-REPORT - LIST EACH PRIME IN START-BOUND..         *
+016400* END-BOUND, THEN THE PRIME-COUNT/LARGEST-PRIME TRAILER.      *
+016500*------------------------------------------------------------*
+016600 3000-PRINT-REPORT.
+016700     PERFORM 3100-PRINT-ONE
+016800         VARYING CAND FROM START-BOUND BY 1
+016900         UNTIL CAND > END-BOUND.
+017000     MOVE PRIME-COUNT TO TRAILER-COUNT.
+017100     MOVE LARGEST-PRIME TO TRAILER-LARGEST.
+017200     WRITE STDOUT-RECORD FROM TRAILER-LINE
+017300         AFTER ADVANCING 2 LINES.
+017400 3000-EXIT.
+017500     EXIT.
+017600 3100-PRINT-ONE.
+017700     IF SIEVE-FLAG (CAND) IS EQUAL TO 'Y'
+017800         MOVE CAND TO OUT-PRIME
+017900         WRITE STDOUT-RECORD FROM PRINT-LINE
+018000             AFTER ADVANCING 1 LINE
+018100         ADD 1 TO PRIME-COUNT
+018200         MOVE CAND TO LARGEST-PRIME
+018300     END-IF.
+
+018500*------------------------------------------------------------*
+018600* 9999-TERMINATE - RECORD THE NEW RESTART POINT AND CLOSE     *
+018700* THE FILES.                                                  *
+018800*------------------------------------------------------------*
+018900 9999-TERMINATE.
+019000     OPEN OUTPUT RESTART-FILE.
+019100     MOVE END-BOUND TO RESTART-REC.
+019200     WRITE RESTART-REC.
+019300     CLOSE RESTART-FILE.
+019400     CLOSE STANDARD-INPUT STANDARD-OUTPUT.
+019500 9999-EXIT.
+019600     EXIT.
